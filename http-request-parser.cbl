@@ -1,44 +1,721 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HTTP-REQUEST-PARSER.
-AUTHOR. Hippolyte Damay--Glorieux.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-77 INDEX-FILE PIC X(11) VALUE "/index.html".
-01 LOCAL-REQUEST.
-   03 LOCAL-REQUEST-TYPE PIC X(4).
-   03 LOCAL-REQUEST-PATH PIC X(2048).
-   03 LOCAL-REQUEST-PATH-LENGTH PIC 9(4).
-
-LINKAGE SECTION.
-01 BUFFER PIC X(1024).
-01 BUFFER-LENGTH BINARY-SHORT UNSIGNED.
-01 REQUEST.
-   03 REQUEST-TYPE PIC X(4).
-   03 REQUEST-PATH PIC X(2048).
-   03 REQUEST-PATH-LENGTH PIC 9(4).
-
-PROCEDURE DIVISION USING BUFFER, BUFFER-LENGTH, REQUEST.
-   MOVE SPACES TO LOCAL-REQUEST-TYPE LOCAL-REQUEST-PATH.
-   MOVE ZEROES TO LOCAL-REQUEST-PATH-LENGTH.
-   IF BUFFER-LENGTH IS GREATER THAN OR EQUAL TO 5 THEN
-      UNSTRING BUFFER(1:BUFFER-LENGTH) DELIMITED BY SPACES INTO
-         LOCAL-REQUEST-TYPE LOCAL-REQUEST-PATH
-   END-IF.
-
-   INSPECT LOCAL-REQUEST-PATH TALLYING LOCAL-REQUEST-PATH-LENGTH
-      FOR CHARACTERS BEFORE SPACES.
-
-   IF LOCAL-REQUEST-PATH(LOCAL-REQUEST-PATH-LENGTH:LOCAL-REQUEST-PATH-LENGTH)
-         IS EQUAL TO "/"THEN
-      STRING INDEX-FILE DELIMITED BY SIZE
-         INTO LOCAL-REQUEST-PATH
-         WITH POINTER LOCAL-REQUEST-PATH-LENGTH
-         ON OVERFLOW DISPLAY "PATH OVERFLOW !"
-      END-STRING
-      SUBTRACT 1 FROM LOCAL-REQUEST-PATH-LENGTH
-   END-IF.
-
-   MOVE LOCAL-REQUEST TO REQUEST.
-GOBACK.
-END PROGRAM HTTP-REQUEST-PARSER.
+      *> ---------------------------------------------------------------
+      *> HTTP-REQUEST-PARSER
+      *>
+      *> Splits the request line out of the raw read BUFFER handed to
+      *> us by the listener, resolves the target path (including
+      *> default-document handling for directory requests) and hands
+      *> back a populated REQUEST record.
+      *>
+      *> Modification history:
+      *>   2026-08-09  HD  original version
+      *>   2026-08-09  HD  split query string off REQUEST-PATH
+      *>   2026-08-09  HD  reject directory-traversal paths
+      *>   2026-08-09  HD  decode percent-encoded path characters
+      *>   2026-08-09  HD  default documents now read from config file
+      *>   2026-08-09  HD  write an access-log record on every call
+      *>   2026-08-09  HD  capture the HTTP version token
+      *>   2026-08-09  HD  parse request headers out of BUFFER
+      *>   2026-08-09  HD  enforce a method whitelist
+      *>   2026-08-09  HD  status field replaces the overflow DISPLAY
+      *>   2026-08-09  HD  clamp header value moves to the target field
+      *>                   length ; gate path validation on prior status
+      *>   2026-08-09  HD  record the true size of the incoming request
+      *>                   on the access log, not the resolved path length
+      *>   2026-08-09  HD  require Content-Length to be all-digits before
+      *>                   moving it into the numeric header field
+      *>   2026-08-09  HD  default documents are now confirmed to exist
+      *>                   under DOCROOT before being applied, instead of
+      *>                   only ever trying the first configured name ;
+      *>                   trim surrounding whitespace from Content-Length
+      *>                   before the all-digits check
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTTP-REQUEST-PARSER.
+       AUTHOR. Hippolyte Damay--Glorieux.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEFAULT-DOC-FILE ASSIGN TO "DEFDOCS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-DEFAULT-DOC-FILE-STATUS.
+           SELECT DOCUMENT-ROOT-FILE ASSIGN TO "DOCROOT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-DOCUMENT-ROOT-FILE-STATUS.
+           SELECT DEFAULT-DOCUMENT-PROBE-FILE
+                 ASSIGN TO DYNAMIC LOCAL-DEFAULT-DOCUMENT-PROBE-PATH
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-DEFAULT-DOCUMENT-PROBE-STATUS.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "ACCLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-ACCESS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEFAULT-DOC-FILE.
+       01 DEFAULT-DOC-FILE-RECORD PIC X(30).
+
+       FD DOCUMENT-ROOT-FILE.
+       01 DOCUMENT-ROOT-FILE-RECORD PIC X(256).
+
+       FD DEFAULT-DOCUMENT-PROBE-FILE.
+       01 DEFAULT-DOCUMENT-PROBE-RECORD PIC X(1).
+
+       FD ACCESS-LOG-FILE.
+       COPY ACCLOGR.
+
+       WORKING-STORAGE SECTION.
+       77 HEX-DIGIT-TABLE PIC X(16) VALUE "0123456789ABCDEF".
+       77 LOCAL-DEFAULT-DOC-FILE-STATUS PIC X(2).
+       77 LOCAL-ACCESS-LOG-FILE-STATUS PIC X(2).
+       01 LOCAL-ACCESS-LOG-OPEN-FLAG PIC X(1) VALUE "N".
+          88 LOCAL-ACCESS-LOG-OPEN VALUE "Y".
+       77 DEFAULT-DOCUMENT-COUNT PIC 9(3) VALUE ZERO.
+       77 DEFAULT-DOCUMENT-MAX PIC 9(3) VALUE 20.
+       77 DEFAULT-DOCUMENT-INDEX PIC 9(3) COMP.
+       77 LOCAL-DOCUMENT-ROOT-FILE-STATUS PIC X(2).
+       77 LOCAL-DEFAULT-DOCUMENT-PROBE-STATUS PIC X(2).
+       77 LOCAL-DEFAULT-DOCUMENT-PROBE-PATH PIC X(2304).
+
+       01 LOCAL-DEFAULT-DOCS-LOADED-FLAG PIC X(1) VALUE "N".
+          88 LOCAL-DEFAULT-DOCS-LOADED VALUE "Y".
+
+       01 LOCAL-DOCUMENT-ROOT PIC X(256) VALUE SPACES.
+       01 LOCAL-DOCUMENT-ROOT-LENGTH PIC 9(4) COMP VALUE ZERO.
+
+       01 DEFAULT-DOCUMENT-TABLE.
+          03 DEFAULT-DOCUMENT-ENTRY OCCURS 20 TIMES
+                INDEXED BY DEFAULT-DOCUMENT-TABLE-INDEX.
+             05 DEFAULT-DOCUMENT-NAME PIC X(30).
+
+       01 LOCAL-DEFAULT-DOCUMENT-APPLIED-FLAG PIC X(1).
+          88 LOCAL-DEFAULT-DOCUMENT-APPLIED VALUE "Y".
+       01 LOCAL-DEFAULT-DOCUMENT-SAVE-LENGTH PIC 9(4).
+
+       01 LOCAL-REQUEST.
+          03 LOCAL-REQUEST-TYPE                PIC X(8).
+             88 LOCAL-REQUEST-METHOD-WHITELISTED
+                VALUE "GET     " "HEAD    " "POST    "
+                      "PUT     " "DELETE  " "OPTIONS ".
+          03 LOCAL-REQUEST-PATH-RAW            PIC X(2048).
+          03 LOCAL-REQUEST-PATH-RAW-LENGTH     PIC 9(4).
+          03 LOCAL-REQUEST-PATH                PIC X(2048).
+          03 LOCAL-REQUEST-PATH-LENGTH         PIC 9(4).
+          03 LOCAL-REQUEST-QUERY-STRING        PIC X(1024).
+          03 LOCAL-REQUEST-QUERY-STRING-LENGTH PIC 9(4).
+          03 LOCAL-REQUEST-HTTP-VERSION        PIC X(8).
+          03 LOCAL-REQUEST-HEADER-HOST           PIC X(256).
+          03 LOCAL-REQUEST-HEADER-CONTENT-LENGTH PIC 9(9).
+          03 LOCAL-REQUEST-HEADER-CONTENT-TYPE   PIC X(64).
+          03 LOCAL-REQUEST-HEADER-COOKIE         PIC X(512).
+          03 LOCAL-REQUEST-STATUS-CODE         PIC 9(3).
+          03 LOCAL-REQUEST-REJECTED-FLAG       PIC X(1).
+             88 LOCAL-REQUEST-REJECTED               VALUE "Y".
+             88 LOCAL-REQUEST-ACCEPTED               VALUE "N".
+
+       01 LOCAL-TRAVERSAL-COUNT PIC 9(4) COMP.
+
+       01 LOCAL-HEADER-WORK-AREA.
+          03 LOCAL-HEADER-SCAN-POINTER PIC 9(4) COMP.
+          03 LOCAL-HEADER-REMAINING-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-CR-OFFSET PIC 9(4) COMP.
+          03 LOCAL-HEADER-LF-OFFSET PIC 9(4) COMP.
+          03 LOCAL-HEADER-LINE PIC X(1024).
+          03 LOCAL-HEADER-LINE-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-TERMINATOR-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-NAME PIC X(64).
+          03 LOCAL-HEADER-NAME-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-NAME-UPPER PIC X(64).
+          03 LOCAL-HEADER-VALUE PIC X(512).
+          03 LOCAL-HEADER-VALUE-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-COPY-LENGTH PIC 9(4) COMP.
+          03 LOCAL-HEADER-DIGIT-COUNT PIC 9(4) COMP.
+          03 LOCAL-HEADER-TRIMMED-VALUE PIC X(512).
+          03 LOCAL-HEADER-TRIMMED-LENGTH PIC 9(4) COMP.
+          03 LOCAL-REQUEST-LINE-LENGTH PIC 9(4) COMP.
+
+       01 LOCAL-DECODE-WORK-AREA.
+          03 LOCAL-DECODE-OUTPUT        PIC X(2048).
+          03 LOCAL-DECODE-OUTPUT-LENGTH PIC 9(4) COMP.
+          03 LOCAL-DECODE-INPUT-INDEX   PIC 9(4) COMP.
+          03 LOCAL-DECODE-HEX-CHAR-1    PIC X(1).
+          03 LOCAL-DECODE-HEX-CHAR-2    PIC X(1).
+          03 LOCAL-DECODE-HEX-VALUE-1   PIC 9(2) COMP.
+          03 LOCAL-DECODE-HEX-VALUE-2   PIC 9(2) COMP.
+          03 LOCAL-DECODE-BYTE-VALUE    PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+       01 BUFFER PIC X(1024).
+       01 BUFFER-LENGTH BINARY-SHORT UNSIGNED.
+       COPY REQREC.
+
+       PROCEDURE DIVISION USING BUFFER, BUFFER-LENGTH, REQUEST.
+
+      *> ----------------------------------------------------------
+      *> 0000-MAINLINE
+      *> ----------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 0500-LOAD-CONFIGURATION THRU 0500-EXIT.
+           PERFORM 0600-OPEN-ACCESS-LOG THRU 0600-EXIT.
+           PERFORM 1000-INITIALIZE-REQUEST THRU 1000-EXIT.
+           PERFORM 2000-PARSE-REQUEST-LINE THRU 2000-EXIT.
+           PERFORM 2100-VALIDATE-METHOD THRU 2100-EXIT.
+           PERFORM 2500-PARSE-HEADERS THRU 2500-EXIT.
+           PERFORM 3000-SPLIT-QUERY-STRING THRU 3000-EXIT.
+           PERFORM 4000-DECODE-PATH THRU 4000-EXIT.
+           IF LOCAL-REQUEST-ACCEPTED
+              PERFORM 5000-VALIDATE-PATH THRU 5000-EXIT
+           END-IF.
+           IF LOCAL-REQUEST-ACCEPTED
+              PERFORM 6000-APPLY-DEFAULT-DOCUMENT THRU 6000-EXIT
+           END-IF.
+           MOVE LOCAL-REQUEST-TYPE          TO REQUEST-TYPE.
+           MOVE LOCAL-REQUEST-PATH          TO REQUEST-PATH.
+           MOVE LOCAL-REQUEST-PATH-LENGTH   TO REQUEST-PATH-LENGTH.
+           MOVE LOCAL-REQUEST-QUERY-STRING  TO REQUEST-QUERY-STRING.
+           MOVE LOCAL-REQUEST-QUERY-STRING-LENGTH
+              TO REQUEST-QUERY-STRING-LENGTH.
+           MOVE LOCAL-REQUEST-HTTP-VERSION  TO REQUEST-HTTP-VERSION.
+           MOVE LOCAL-REQUEST-HEADER-HOST   TO REQUEST-HEADER-HOST.
+           MOVE LOCAL-REQUEST-HEADER-CONTENT-LENGTH
+              TO REQUEST-HEADER-CONTENT-LENGTH.
+           MOVE LOCAL-REQUEST-HEADER-CONTENT-TYPE
+              TO REQUEST-HEADER-CONTENT-TYPE.
+           MOVE LOCAL-REQUEST-HEADER-COOKIE TO REQUEST-HEADER-COOKIE.
+           MOVE LOCAL-REQUEST-STATUS-CODE   TO REQUEST-STATUS-CODE.
+           MOVE LOCAL-REQUEST-REJECTED-FLAG TO REQUEST-REJECTED-FLAG.
+           PERFORM 9000-WRITE-ACCESS-LOG THRU 9000-EXIT.
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> 0500-LOAD-CONFIGURATION - read the ordered list of default
+      *> document names out of the DEFDOCS config file the first time
+      *> this program is called ; falls back to "index.html" alone if
+      *> the config file is missing so a site without one still works
+      *> ----------------------------------------------------------
+       0500-LOAD-CONFIGURATION.
+           IF LOCAL-DEFAULT-DOCS-LOADED
+              GO TO 0500-EXIT
+           END-IF.
+
+           OPEN INPUT DEFAULT-DOC-FILE.
+           IF LOCAL-DEFAULT-DOC-FILE-STATUS IS EQUAL TO "00"
+              PERFORM 0510-READ-DEFAULT-DOCUMENT THRU 0510-EXIT
+                 UNTIL LOCAL-DEFAULT-DOC-FILE-STATUS IS NOT EQUAL TO "00"
+                    OR DEFAULT-DOCUMENT-COUNT IS EQUAL TO
+                          DEFAULT-DOCUMENT-MAX
+              CLOSE DEFAULT-DOC-FILE
+           END-IF.
+
+           IF DEFAULT-DOCUMENT-COUNT IS EQUAL TO ZERO
+              MOVE 1 TO DEFAULT-DOCUMENT-COUNT
+              MOVE "index.html" TO DEFAULT-DOCUMENT-NAME(1)
+           END-IF.
+
+           PERFORM 0520-LOAD-DOCUMENT-ROOT THRU 0520-EXIT.
+
+           SET LOCAL-DEFAULT-DOCS-LOADED TO TRUE.
+       0500-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 0510-READ-DEFAULT-DOCUMENT - append one config-file line to
+      *> the default-document table
+      *> ----------------------------------------------------------
+       0510-READ-DEFAULT-DOCUMENT.
+           READ DEFAULT-DOC-FILE
+              AT END
+                 MOVE "10" TO LOCAL-DEFAULT-DOC-FILE-STATUS
+              NOT AT END
+                 ADD 1 TO DEFAULT-DOCUMENT-COUNT
+                 MOVE DEFAULT-DOC-FILE-RECORD
+                    TO DEFAULT-DOCUMENT-NAME(DEFAULT-DOCUMENT-COUNT)
+           END-READ.
+       0510-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 0520-LOAD-DOCUMENT-ROOT - read the single-line DOCROOT config
+      *> file naming the directory default documents are probed under ;
+      *> falls back to "." (the current working directory) when the
+      *> config file is missing, so a site without one still works
+      *> ----------------------------------------------------------
+       0520-LOAD-DOCUMENT-ROOT.
+           OPEN INPUT DOCUMENT-ROOT-FILE.
+           IF LOCAL-DOCUMENT-ROOT-FILE-STATUS IS EQUAL TO "00"
+              READ DOCUMENT-ROOT-FILE
+                 NOT AT END
+                    MOVE DOCUMENT-ROOT-FILE-RECORD TO LOCAL-DOCUMENT-ROOT
+              END-READ
+              CLOSE DOCUMENT-ROOT-FILE
+           END-IF.
+
+           IF LOCAL-DOCUMENT-ROOT IS EQUAL TO SPACES
+              MOVE "." TO LOCAL-DOCUMENT-ROOT
+           END-IF.
+
+           MOVE ZERO TO LOCAL-DOCUMENT-ROOT-LENGTH.
+           INSPECT LOCAL-DOCUMENT-ROOT
+              TALLYING LOCAL-DOCUMENT-ROOT-LENGTH FOR CHARACTERS
+                 BEFORE SPACES.
+       0520-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 0600-OPEN-ACCESS-LOG - open the access-log file for append ;
+      *> 9000-WRITE-ACCESS-LOG closes it again after every WRITE (this
+      *> runtime does not flush LINE SEQUENTIAL output before CLOSE),
+      *> so this paragraph reopens it fresh at the start of every call
+      *> ----------------------------------------------------------
+       0600-OPEN-ACCESS-LOG.
+           IF LOCAL-ACCESS-LOG-OPEN
+              GO TO 0600-EXIT
+           END-IF.
+
+           OPEN EXTEND ACCESS-LOG-FILE.
+           IF LOCAL-ACCESS-LOG-FILE-STATUS IS EQUAL TO "05" OR "35"
+              OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF.
+
+           SET LOCAL-ACCESS-LOG-OPEN TO TRUE.
+       0600-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZE-REQUEST - clear working storage for this call
+      *> ----------------------------------------------------------
+       1000-INITIALIZE-REQUEST.
+           MOVE SPACES TO LOCAL-REQUEST-TYPE
+                          LOCAL-REQUEST-PATH-RAW
+                          LOCAL-REQUEST-PATH
+                          LOCAL-REQUEST-QUERY-STRING
+                          LOCAL-REQUEST-HTTP-VERSION
+                          LOCAL-REQUEST-HEADER-HOST
+                          LOCAL-REQUEST-HEADER-CONTENT-TYPE
+                          LOCAL-REQUEST-HEADER-COOKIE.
+           MOVE ZEROES TO LOCAL-REQUEST-PATH-RAW-LENGTH
+                          LOCAL-REQUEST-PATH-LENGTH
+                          LOCAL-REQUEST-QUERY-STRING-LENGTH
+                          LOCAL-REQUEST-HEADER-CONTENT-LENGTH.
+           MOVE 200 TO LOCAL-REQUEST-STATUS-CODE.
+           SET LOCAL-REQUEST-ACCEPTED TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-PARSE-REQUEST-LINE - pull the method, the raw path
+      *> (path plus any query string) and the HTTP version token off
+      *> the request line ; the request line ends at the first CRLF
+      *> (or bare LF) in BUFFER, everything after that is headers
+      *> ----------------------------------------------------------
+       2000-PARSE-REQUEST-LINE.
+           MOVE ZERO TO LOCAL-HEADER-CR-OFFSET.
+           MOVE ZERO TO LOCAL-HEADER-LF-OFFSET.
+           INSPECT BUFFER(1:BUFFER-LENGTH)
+              TALLYING LOCAL-HEADER-CR-OFFSET FOR CHARACTERS BEFORE X"0D".
+           INSPECT BUFFER(1:BUFFER-LENGTH)
+              TALLYING LOCAL-HEADER-LF-OFFSET FOR CHARACTERS BEFORE X"0A".
+           IF LOCAL-HEADER-CR-OFFSET IS LESS THAN LOCAL-HEADER-LF-OFFSET
+              MOVE LOCAL-HEADER-CR-OFFSET TO LOCAL-REQUEST-LINE-LENGTH
+           ELSE
+              MOVE LOCAL-HEADER-LF-OFFSET TO LOCAL-REQUEST-LINE-LENGTH
+           END-IF.
+
+           MOVE 1 TO LOCAL-HEADER-SCAN-POINTER.
+           IF LOCAL-REQUEST-LINE-LENGTH IS GREATER THAN OR EQUAL TO 5
+              UNSTRING BUFFER(1:LOCAL-REQUEST-LINE-LENGTH)
+                 DELIMITED BY SPACES INTO
+                 LOCAL-REQUEST-TYPE
+                 LOCAL-REQUEST-PATH-RAW
+                 LOCAL-REQUEST-HTTP-VERSION
+                 WITH POINTER LOCAL-HEADER-SCAN-POINTER
+           END-IF.
+
+           INSPECT LOCAL-REQUEST-PATH-RAW
+              TALLYING LOCAL-REQUEST-PATH-RAW-LENGTH
+              FOR CHARACTERS BEFORE SPACES.
+       2000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-VALIDATE-METHOD - reject anything that is not one of
+      *> the whitelisted HTTP methods, now that LOCAL-REQUEST-TYPE is
+      *> wide enough to hold the full token instead of truncating it
+      *> ----------------------------------------------------------
+       2100-VALIDATE-METHOD.
+           IF NOT LOCAL-REQUEST-METHOD-WHITELISTED
+              SET LOCAL-REQUEST-REJECTED TO TRUE
+              MOVE 400 TO LOCAL-REQUEST-STATUS-CODE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2500-PARSE-HEADERS - walk the header lines that follow the
+      *> request line in BUFFER, picking out the handful of headers
+      *> the rest of the system needs (Host, Content-Length,
+      *> Content-Type, Cookie) ; unrecognised headers are skipped
+      *> ----------------------------------------------------------
+       2500-PARSE-HEADERS.
+           PERFORM 2510-SKIP-LINE-TERMINATOR THRU 2510-EXIT.
+           PERFORM 2520-PARSE-ONE-HEADER-LINE THRU 2520-EXIT
+              WITH TEST AFTER
+              UNTIL LOCAL-HEADER-SCAN-POINTER IS GREATER THAN BUFFER-LENGTH
+                 OR LOCAL-HEADER-LINE-LENGTH IS EQUAL TO ZERO.
+       2500-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2510-SKIP-LINE-TERMINATOR - step the scan pointer past the
+      *> CRLF (or bare LF) that ends the line it currently sits on
+      *> ----------------------------------------------------------
+       2510-SKIP-LINE-TERMINATOR.
+           IF LOCAL-HEADER-SCAN-POINTER IS GREATER THAN BUFFER-LENGTH
+              GO TO 2510-EXIT
+           END-IF.
+           IF BUFFER(LOCAL-HEADER-SCAN-POINTER:1) IS EQUAL TO X"0D"
+              ADD 1 TO LOCAL-HEADER-SCAN-POINTER
+           END-IF.
+           IF LOCAL-HEADER-SCAN-POINTER IS LESS THAN OR EQUAL TO
+                 BUFFER-LENGTH
+              AND BUFFER(LOCAL-HEADER-SCAN-POINTER:1) IS EQUAL TO X"0A"
+              ADD 1 TO LOCAL-HEADER-SCAN-POINTER
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2520-PARSE-ONE-HEADER-LINE - isolate the next "Name: value"
+      *> line starting at the scan pointer, dispatch it if it is one
+      *> of the headers we keep, then advance past its terminator ;
+      *> a zero-length line marks the blank line ending the headers
+      *> ----------------------------------------------------------
+       2520-PARSE-ONE-HEADER-LINE.
+           MOVE ZERO TO LOCAL-HEADER-LINE-LENGTH.
+           IF LOCAL-HEADER-SCAN-POINTER IS GREATER THAN BUFFER-LENGTH
+              GO TO 2520-EXIT
+           END-IF.
+
+           COMPUTE LOCAL-HEADER-REMAINING-LENGTH =
+              BUFFER-LENGTH - LOCAL-HEADER-SCAN-POINTER + 1.
+
+           MOVE ZERO TO LOCAL-HEADER-CR-OFFSET.
+           MOVE ZERO TO LOCAL-HEADER-LF-OFFSET.
+           INSPECT BUFFER(LOCAL-HEADER-SCAN-POINTER:
+                          LOCAL-HEADER-REMAINING-LENGTH)
+              TALLYING LOCAL-HEADER-CR-OFFSET FOR CHARACTERS BEFORE X"0D".
+           INSPECT BUFFER(LOCAL-HEADER-SCAN-POINTER:
+                          LOCAL-HEADER-REMAINING-LENGTH)
+              TALLYING LOCAL-HEADER-LF-OFFSET FOR CHARACTERS BEFORE X"0A".
+
+           IF LOCAL-HEADER-CR-OFFSET IS LESS THAN LOCAL-HEADER-LF-OFFSET
+              MOVE LOCAL-HEADER-CR-OFFSET TO LOCAL-HEADER-LINE-LENGTH
+           ELSE
+              MOVE LOCAL-HEADER-LF-OFFSET TO LOCAL-HEADER-LINE-LENGTH
+           END-IF.
+
+           IF LOCAL-HEADER-LINE-LENGTH IS EQUAL TO ZERO
+              GO TO 2520-EXIT
+           END-IF.
+
+           MOVE SPACES TO LOCAL-HEADER-LINE.
+           MOVE BUFFER(LOCAL-HEADER-SCAN-POINTER:LOCAL-HEADER-LINE-LENGTH)
+              TO LOCAL-HEADER-LINE(1:LOCAL-HEADER-LINE-LENGTH).
+
+           PERFORM 2530-DISPATCH-HEADER-LINE THRU 2530-EXIT.
+
+           ADD LOCAL-HEADER-LINE-LENGTH TO LOCAL-HEADER-SCAN-POINTER.
+           PERFORM 2510-SKIP-LINE-TERMINATOR THRU 2510-EXIT.
+       2520-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2530-DISPATCH-HEADER-LINE - split one header line on its
+      *> first colon and copy the value into the matching field
+      *> ----------------------------------------------------------
+       2530-DISPATCH-HEADER-LINE.
+           MOVE SPACES TO LOCAL-HEADER-NAME LOCAL-HEADER-VALUE.
+           UNSTRING LOCAL-HEADER-LINE(1:LOCAL-HEADER-LINE-LENGTH)
+              DELIMITED BY ": " OR ":"
+              INTO LOCAL-HEADER-NAME  COUNT IN LOCAL-HEADER-NAME-LENGTH
+                   LOCAL-HEADER-VALUE COUNT IN LOCAL-HEADER-VALUE-LENGTH.
+
+           IF LOCAL-HEADER-NAME-LENGTH IS EQUAL TO ZERO
+              OR LOCAL-HEADER-VALUE-LENGTH IS EQUAL TO ZERO
+              GO TO 2530-EXIT
+           END-IF.
+
+           MOVE LOCAL-HEADER-NAME TO LOCAL-HEADER-NAME-UPPER.
+           INSPECT LOCAL-HEADER-NAME-UPPER
+              CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                      TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF LOCAL-HEADER-NAME-UPPER(1:LOCAL-HEADER-NAME-LENGTH)
+                 IS EQUAL TO "HOST"
+              MOVE FUNCTION MIN(LOCAL-HEADER-VALUE-LENGTH, 256)
+                 TO LOCAL-HEADER-COPY-LENGTH
+              MOVE LOCAL-HEADER-VALUE(1:LOCAL-HEADER-COPY-LENGTH)
+                 TO LOCAL-REQUEST-HEADER-HOST(1:LOCAL-HEADER-COPY-LENGTH)
+           END-IF.
+           IF LOCAL-HEADER-NAME-UPPER(1:LOCAL-HEADER-NAME-LENGTH)
+                 IS EQUAL TO "CONTENT-LENGTH"
+              MOVE SPACES TO LOCAL-HEADER-TRIMMED-VALUE
+              MOVE FUNCTION TRIM(LOCAL-HEADER-VALUE(1:LOCAL-HEADER-VALUE-LENGTH))
+                 TO LOCAL-HEADER-TRIMMED-VALUE
+              MOVE ZERO TO LOCAL-HEADER-TRIMMED-LENGTH
+              INSPECT LOCAL-HEADER-TRIMMED-VALUE
+                 TALLYING LOCAL-HEADER-TRIMMED-LENGTH FOR CHARACTERS
+                    BEFORE SPACES
+              MOVE ZERO TO LOCAL-HEADER-DIGIT-COUNT
+              IF LOCAL-HEADER-TRIMMED-LENGTH IS GREATER THAN ZERO
+                 INSPECT LOCAL-HEADER-TRIMMED-VALUE
+                            (1:LOCAL-HEADER-TRIMMED-LENGTH)
+                    TALLYING LOCAL-HEADER-DIGIT-COUNT FOR ALL
+                       "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+                 IF LOCAL-HEADER-DIGIT-COUNT IS EQUAL TO
+                       LOCAL-HEADER-TRIMMED-LENGTH
+                    MOVE LOCAL-HEADER-TRIMMED-VALUE
+                            (1:LOCAL-HEADER-TRIMMED-LENGTH)
+                       TO LOCAL-REQUEST-HEADER-CONTENT-LENGTH
+                 END-IF
+              END-IF
+           END-IF.
+           IF LOCAL-HEADER-NAME-UPPER(1:LOCAL-HEADER-NAME-LENGTH)
+                 IS EQUAL TO "CONTENT-TYPE"
+              MOVE FUNCTION MIN(LOCAL-HEADER-VALUE-LENGTH, 64)
+                 TO LOCAL-HEADER-COPY-LENGTH
+              MOVE LOCAL-HEADER-VALUE(1:LOCAL-HEADER-COPY-LENGTH)
+                 TO LOCAL-REQUEST-HEADER-CONTENT-TYPE
+                       (1:LOCAL-HEADER-COPY-LENGTH)
+           END-IF.
+           IF LOCAL-HEADER-NAME-UPPER(1:LOCAL-HEADER-NAME-LENGTH)
+                 IS EQUAL TO "COOKIE"
+              MOVE FUNCTION MIN(LOCAL-HEADER-VALUE-LENGTH, 512)
+                 TO LOCAL-HEADER-COPY-LENGTH
+              MOVE LOCAL-HEADER-VALUE(1:LOCAL-HEADER-COPY-LENGTH)
+                 TO LOCAL-REQUEST-HEADER-COOKIE(1:LOCAL-HEADER-COPY-LENGTH)
+           END-IF.
+       2530-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3000-SPLIT-QUERY-STRING - the raw path may carry a query
+      *> string glued on after the first "?" ; separate it out so
+      *> the path used for file resolution is never "dirty"
+      *> ----------------------------------------------------------
+       3000-SPLIT-QUERY-STRING.
+           UNSTRING LOCAL-REQUEST-PATH-RAW(1:LOCAL-REQUEST-PATH-RAW-LENGTH)
+              DELIMITED BY "?"
+              INTO LOCAL-REQUEST-PATH LOCAL-REQUEST-QUERY-STRING.
+
+           INSPECT LOCAL-REQUEST-PATH TALLYING LOCAL-REQUEST-PATH-LENGTH
+              FOR CHARACTERS BEFORE SPACES.
+           INSPECT LOCAL-REQUEST-QUERY-STRING
+              TALLYING LOCAL-REQUEST-QUERY-STRING-LENGTH
+              FOR CHARACTERS BEFORE SPACES.
+       3000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 4000-DECODE-PATH - turn %XX escapes in the path into the
+      *> byte they represent, before the path length is computed
+      *> and before default-document / traversal handling run
+      *> ----------------------------------------------------------
+       4000-DECODE-PATH.
+           MOVE SPACES TO LOCAL-DECODE-OUTPUT.
+           MOVE ZERO TO LOCAL-DECODE-OUTPUT-LENGTH.
+
+           PERFORM 4100-DECODE-PATH-CHARACTER THRU 4100-EXIT
+              VARYING LOCAL-DECODE-INPUT-INDEX FROM 1 BY 1
+              UNTIL LOCAL-DECODE-INPUT-INDEX
+                       IS GREATER THAN LOCAL-REQUEST-PATH-LENGTH.
+
+           MOVE LOCAL-DECODE-OUTPUT TO LOCAL-REQUEST-PATH.
+           MOVE LOCAL-DECODE-OUTPUT-LENGTH TO LOCAL-REQUEST-PATH-LENGTH.
+       4000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 4100-DECODE-PATH-CHARACTER - copy one input character to the
+      *> output, expanding a "%XX" escape if one starts here
+      *> ----------------------------------------------------------
+       4100-DECODE-PATH-CHARACTER.
+           IF LOCAL-REQUEST-PATH(LOCAL-DECODE-INPUT-INDEX:1)
+                 IS EQUAL TO "%" AND
+              LOCAL-DECODE-INPUT-INDEX + 2
+                 IS LESS THAN OR EQUAL TO LOCAL-REQUEST-PATH-LENGTH
+              PERFORM 4200-DECODE-PERCENT-SEQUENCE THRU 4200-EXIT
+           ELSE
+              ADD 1 TO LOCAL-DECODE-OUTPUT-LENGTH
+              MOVE LOCAL-REQUEST-PATH(LOCAL-DECODE-INPUT-INDEX:1)
+                 TO LOCAL-DECODE-OUTPUT(LOCAL-DECODE-OUTPUT-LENGTH:1)
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 4200-DECODE-PERCENT-SEQUENCE - decode the two hex digits
+      *> following the "%" at LOCAL-DECODE-INPUT-INDEX ; a malformed
+      *> escape (non-hex digits) is copied through literally
+      *> ----------------------------------------------------------
+       4200-DECODE-PERCENT-SEQUENCE.
+           MOVE LOCAL-REQUEST-PATH(LOCAL-DECODE-INPUT-INDEX + 1:1)
+              TO LOCAL-DECODE-HEX-CHAR-1.
+           MOVE LOCAL-REQUEST-PATH(LOCAL-DECODE-INPUT-INDEX + 2:1)
+              TO LOCAL-DECODE-HEX-CHAR-2.
+           INSPECT LOCAL-DECODE-HEX-CHAR-1 CONVERTING "abcdef" TO
+              "ABCDEF".
+           INSPECT LOCAL-DECODE-HEX-CHAR-2 CONVERTING "abcdef" TO
+              "ABCDEF".
+
+           MOVE ZERO TO LOCAL-DECODE-HEX-VALUE-1 LOCAL-DECODE-HEX-VALUE-2.
+           INSPECT HEX-DIGIT-TABLE TALLYING LOCAL-DECODE-HEX-VALUE-1
+              FOR CHARACTERS BEFORE LOCAL-DECODE-HEX-CHAR-1.
+           INSPECT HEX-DIGIT-TABLE TALLYING LOCAL-DECODE-HEX-VALUE-2
+              FOR CHARACTERS BEFORE LOCAL-DECODE-HEX-CHAR-2.
+
+           IF LOCAL-DECODE-HEX-VALUE-1 IS LESS THAN 16 AND
+              LOCAL-DECODE-HEX-VALUE-2 IS LESS THAN 16
+              COMPUTE LOCAL-DECODE-BYTE-VALUE =
+                 (LOCAL-DECODE-HEX-VALUE-1 * 16) + LOCAL-DECODE-HEX-VALUE-2
+              ADD 1 TO LOCAL-DECODE-OUTPUT-LENGTH
+              MOVE FUNCTION CHAR(LOCAL-DECODE-BYTE-VALUE + 1)
+                 TO LOCAL-DECODE-OUTPUT(LOCAL-DECODE-OUTPUT-LENGTH:1)
+              ADD 2 TO LOCAL-DECODE-INPUT-INDEX
+           ELSE
+              ADD 1 TO LOCAL-DECODE-OUTPUT-LENGTH
+              MOVE "%" TO LOCAL-DECODE-OUTPUT(LOCAL-DECODE-OUTPUT-LENGTH:1)
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 5000-VALIDATE-PATH - reject directory-traversal sequences,
+      *> whether written out plain ("../") or percent-encoded, before
+      *> the path is ever used to resolve a file
+      *> ----------------------------------------------------------
+       5000-VALIDATE-PATH.
+           MOVE ZERO TO LOCAL-TRAVERSAL-COUNT.
+           INSPECT LOCAL-REQUEST-PATH(1:LOCAL-REQUEST-PATH-LENGTH)
+              TALLYING LOCAL-TRAVERSAL-COUNT FOR ALL "../".
+           INSPECT LOCAL-REQUEST-PATH(1:LOCAL-REQUEST-PATH-LENGTH)
+              TALLYING LOCAL-TRAVERSAL-COUNT FOR ALL "%2e%2e"
+                                                  "%2E%2E".
+
+           IF LOCAL-TRAVERSAL-COUNT IS EQUAL TO ZERO AND
+              LOCAL-REQUEST-PATH-LENGTH IS GREATER THAN OR EQUAL TO 3
+              AND LOCAL-REQUEST-PATH(LOCAL-REQUEST-PATH-LENGTH - 2:3)
+                     IS EQUAL TO "/.."
+              ADD 1 TO LOCAL-TRAVERSAL-COUNT
+           END-IF.
+
+           IF LOCAL-TRAVERSAL-COUNT IS GREATER THAN ZERO
+              SET LOCAL-REQUEST-REJECTED TO TRUE
+              MOVE 403 TO LOCAL-REQUEST-STATUS-CODE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 6000-APPLY-DEFAULT-DOCUMENT - a path ending in "/" gets the
+      *> first configured default document that actually exists under
+      *> DOCROOT appended, trying each configured candidate in order
+      *> (Apache DirectoryIndex style) until one is found on disk
+      *> ----------------------------------------------------------
+       6000-APPLY-DEFAULT-DOCUMENT.
+           IF LOCAL-REQUEST-PATH-LENGTH IS GREATER THAN ZERO AND
+              LOCAL-REQUEST-PATH(LOCAL-REQUEST-PATH-LENGTH:1)
+                 IS EQUAL TO "/"
+              MOVE "N" TO LOCAL-DEFAULT-DOCUMENT-APPLIED-FLAG
+              PERFORM 6100-APPEND-DEFAULT-DOCUMENT THRU 6100-EXIT
+                 VARYING DEFAULT-DOCUMENT-INDEX FROM 1 BY 1
+                 UNTIL DEFAULT-DOCUMENT-INDEX IS GREATER THAN
+                          DEFAULT-DOCUMENT-COUNT
+                    OR LOCAL-DEFAULT-DOCUMENT-APPLIED
+              IF NOT LOCAL-DEFAULT-DOCUMENT-APPLIED
+                 SET LOCAL-REQUEST-REJECTED TO TRUE
+                 MOVE 414 TO LOCAL-REQUEST-STATUS-CODE
+              END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 6100-APPEND-DEFAULT-DOCUMENT - try appending one candidate
+      *> default document ; the candidate is kept only when it both
+      *> fits in the path buffer and is confirmed to exist under
+      *> DOCROOT, otherwise the path is left exactly as it was so the
+      *> next candidate can be tried cleanly
+      *> ----------------------------------------------------------
+       6100-APPEND-DEFAULT-DOCUMENT.
+           MOVE LOCAL-REQUEST-PATH-LENGTH TO LOCAL-DEFAULT-DOCUMENT-SAVE-LENGTH.
+           ADD 1 TO LOCAL-REQUEST-PATH-LENGTH.
+           STRING DEFAULT-DOCUMENT-NAME(DEFAULT-DOCUMENT-INDEX)
+                 DELIMITED BY SPACE
+              INTO LOCAL-REQUEST-PATH
+              WITH POINTER LOCAL-REQUEST-PATH-LENGTH
+              ON OVERFLOW
+                 MOVE LOCAL-DEFAULT-DOCUMENT-SAVE-LENGTH
+                    TO LOCAL-REQUEST-PATH-LENGTH
+              NOT ON OVERFLOW
+                 SUBTRACT 1 FROM LOCAL-REQUEST-PATH-LENGTH
+                 PERFORM 6110-PROBE-DEFAULT-DOCUMENT THRU 6110-EXIT
+                 IF NOT LOCAL-DEFAULT-DOCUMENT-APPLIED
+                    MOVE LOCAL-DEFAULT-DOCUMENT-SAVE-LENGTH
+                       TO LOCAL-REQUEST-PATH-LENGTH
+                 END-IF
+           END-STRING.
+       6100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 6110-PROBE-DEFAULT-DOCUMENT - check whether the candidate path
+      *> just appended actually exists under DOCROOT, by opening it for
+      *> input and inspecting the file status ; "00" means it is there,
+      *> "35" means it is not, either way the probe open is closed
+      *> again immediately since this paragraph only tests for existence
+      *> ----------------------------------------------------------
+       6110-PROBE-DEFAULT-DOCUMENT.
+           MOVE SPACES TO LOCAL-DEFAULT-DOCUMENT-PROBE-PATH.
+           STRING LOCAL-DOCUMENT-ROOT(1:LOCAL-DOCUMENT-ROOT-LENGTH)
+                  LOCAL-REQUEST-PATH(1:LOCAL-REQUEST-PATH-LENGTH)
+                 DELIMITED BY SIZE
+              INTO LOCAL-DEFAULT-DOCUMENT-PROBE-PATH.
+
+           OPEN INPUT DEFAULT-DOCUMENT-PROBE-FILE.
+           IF LOCAL-DEFAULT-DOCUMENT-PROBE-STATUS IS EQUAL TO "00"
+              CLOSE DEFAULT-DOCUMENT-PROBE-FILE
+              SET LOCAL-DEFAULT-DOCUMENT-APPLIED TO TRUE
+           ELSE
+              MOVE "N" TO LOCAL-DEFAULT-DOCUMENT-APPLIED-FLAG
+           END-IF.
+       6110-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 9000-WRITE-ACCESS-LOG - one line per call, recording what was
+      *> asked for and how it was resolved
+      *> ----------------------------------------------------------
+       9000-WRITE-ACCESS-LOG.
+           MOVE SPACES              TO ACCESS-LOG-RECORD.
+           ACCEPT ACCESS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ACCESS-LOG-TIME FROM TIME.
+           MOVE REQUEST-TYPE        TO ACCESS-LOG-REQUEST-TYPE.
+           MOVE REQUEST-STATUS-CODE TO ACCESS-LOG-STATUS-CODE.
+           MOVE BUFFER-LENGTH       TO ACCESS-LOG-REQUEST-BYTES.
+           IF REQUEST-PATH-LENGTH IS GREATER THAN ZERO
+              MOVE REQUEST-PATH(1:REQUEST-PATH-LENGTH)
+                 TO ACCESS-LOG-REQUEST-PATH(1:REQUEST-PATH-LENGTH)
+           END-IF.
+           WRITE ACCESS-LOG-RECORD.
+
+      *> this runtime buffers LINE SEQUENTIAL output until CLOSE, so
+      *> the file is closed and flagged for reopen after every line ;
+      *> a same-day report run against ACCLOG while this program is
+      *> still serving requests needs to see each write promptly
+           CLOSE ACCESS-LOG-FILE.
+           MOVE "N" TO LOCAL-ACCESS-LOG-OPEN-FLAG.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM HTTP-REQUEST-PARSER.
