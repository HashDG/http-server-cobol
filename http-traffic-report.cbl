@@ -0,0 +1,357 @@
+      *> ---------------------------------------------------------------
+      *> HTTP-TRAFFIC-REPORT
+      *>
+      *> Reads today's entries out of the HTTP access log written by
+      *> HTTP-REQUEST-PARSER and produces a control-break summary of
+      *> what got hit — counts and byte totals broken down by request
+      *> method, then by the top-level path segment within each method,
+      *> with a grand total line at the end.
+      *>
+      *> "Bytes" is ACCESS-LOG-REQUEST-BYTES, the actual size of the
+      *> incoming request as seen by HTTP-REQUEST-PARSER (its BUFFER-
+      *> LENGTH at parse time) ; this is traffic volume in and it is
+      *> the only size this system captures today, so a byte total for
+      *> traffic served back out is not yet available.
+      *>
+      *> Modification history:
+      *>   2026-08-09  HD  original version
+      *>   2026-08-09  HD  sum the access log's real request-byte field
+      *>                   instead of the resolved path's character count
+      *>   2026-08-09  HD  check the TRFRPT open before running the sort
+      *>                   instead of assuming it always succeeds
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTTP-TRAFFIC-REPORT.
+       AUTHOR. Hippolyte Damay--Glorieux.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "ACCLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-ACCESS-LOG-FILE-STATUS.
+           SELECT TRAFFIC-REPORT-FILE ASSIGN TO "TRFRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS LOCAL-TRAFFIC-REPORT-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "TRFSRT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCESS-LOG-FILE.
+       COPY ACCLOGR.
+
+       FD TRAFFIC-REPORT-FILE.
+       01 TRAFFIC-REPORT-RECORD PIC X(80).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          03 SORT-REQUEST-TYPE   PIC X(8).
+          03 SORT-TOP-SEGMENT    PIC X(30).
+          03 SORT-REQUEST-BYTES  PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       77 LOCAL-ACCESS-LOG-FILE-STATUS    PIC X(2).
+       77 LOCAL-TRAFFIC-REPORT-FILE-STATUS PIC X(2).
+       77 LOCAL-REPORT-DATE               PIC 9(8).
+
+       01 LOCAL-ACCESS-LOG-EOF-FLAG PIC X(1) VALUE "N".
+          88 LOCAL-ACCESS-LOG-AT-END VALUE "Y".
+       01 LOCAL-SORT-EOF-FLAG PIC X(1) VALUE "N".
+          88 LOCAL-SORT-AT-END VALUE "Y".
+       01 LOCAL-FIRST-GROUP-FLAG PIC X(1) VALUE "Y".
+          88 LOCAL-FIRST-GROUP VALUE "Y".
+
+       01 LOCAL-SEGMENT-WORK-AREA.
+          03 LOCAL-PATH-TOTAL-LENGTH    PIC 9(4) COMP.
+          03 LOCAL-SEGMENT-START        PIC 9(4) COMP.
+          03 LOCAL-SEGMENT-SLASH-OFFSET PIC 9(4) COMP.
+          03 LOCAL-SEGMENT-LENGTH       PIC 9(4) COMP.
+
+       01 LOCAL-BREAK-WORK-AREA.
+          03 LOCAL-PRIOR-REQUEST-TYPE PIC X(8)  VALUE SPACES.
+          03 LOCAL-PRIOR-TOP-SEGMENT  PIC X(30) VALUE SPACES.
+
+       01 LOCAL-SEGMENT-TOTALS.
+          03 LOCAL-SEGMENT-COUNT PIC 9(9) COMP VALUE ZERO.
+          03 LOCAL-SEGMENT-BYTES PIC 9(9) COMP VALUE ZERO.
+       01 LOCAL-METHOD-TOTALS.
+          03 LOCAL-METHOD-COUNT  PIC 9(9) COMP VALUE ZERO.
+          03 LOCAL-METHOD-BYTES  PIC 9(9) COMP VALUE ZERO.
+       01 LOCAL-GRAND-TOTALS.
+          03 LOCAL-GRAND-COUNT   PIC 9(9) COMP VALUE ZERO.
+          03 LOCAL-GRAND-BYTES   PIC 9(9) COMP VALUE ZERO.
+
+       01 LOCAL-REPORT-EDIT-COUNT PIC ZZZ,ZZZ,ZZ9.
+       01 LOCAL-REPORT-EDIT-BYTES PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *> ----------------------------------------------------------
+      *> 0000-MAINLINE
+      *> ----------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF LOCAL-TRAFFIC-REPORT-FILE-STATUS IS EQUAL TO "00"
+              SORT SORT-WORK-FILE
+                 ASCENDING KEY SORT-REQUEST-TYPE SORT-TOP-SEGMENT
+                 INPUT PROCEDURE 2000-EXTRACT-TRAFFIC THRU 2000-EXIT
+                 OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT
+              CLOSE TRAFFIC-REPORT-FILE
+           ELSE
+              DISPLAY "HTTP-TRAFFIC-REPORT: UNABLE TO OPEN TRFRPT, STATUS="
+                 LOCAL-TRAFFIC-REPORT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *> ----------------------------------------------------------
+      *> 1000-INITIALIZE - today's date drives which access-log lines
+      *> are in scope, and the report file is opened fresh each run
+      *> ----------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT LOCAL-REPORT-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT TRAFFIC-REPORT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-EXTRACT-TRAFFIC - sort input procedure ; reads every
+      *> access-log line and releases the ones written today, reduced
+      *> down to just the fields the report needs ; a missing ACCLOG
+      *> (a fresh environment, or simply no traffic yet today) yields
+      *> a zero-traffic report rather than being treated as an error
+      *> ----------------------------------------------------------
+       2000-EXTRACT-TRAFFIC.
+           OPEN INPUT ACCESS-LOG-FILE.
+           IF LOCAL-ACCESS-LOG-FILE-STATUS IS EQUAL TO "00"
+              PERFORM 2100-READ-ACCESS-LOG THRU 2100-EXIT
+                 WITH TEST AFTER UNTIL LOCAL-ACCESS-LOG-AT-END
+              CLOSE ACCESS-LOG-FILE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2100-READ-ACCESS-LOG - one access-log line ; only today's
+      *> traffic is passed on to the sort
+      *> ----------------------------------------------------------
+       2100-READ-ACCESS-LOG.
+           READ ACCESS-LOG-FILE
+              AT END
+                 SET LOCAL-ACCESS-LOG-AT-END TO TRUE
+              NOT AT END
+                 IF ACCESS-LOG-DATE IS EQUAL TO LOCAL-REPORT-DATE
+                    PERFORM 2200-RELEASE-SORT-RECORD THRU 2200-EXIT
+                 END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2200-RELEASE-SORT-RECORD - reduce one access-log line to its
+      *> sort key fields plus the byte count carried forward
+      *> ----------------------------------------------------------
+       2200-RELEASE-SORT-RECORD.
+           MOVE ACCESS-LOG-REQUEST-TYPE  TO SORT-REQUEST-TYPE.
+           MOVE ACCESS-LOG-REQUEST-BYTES TO SORT-REQUEST-BYTES.
+           PERFORM 2300-EXTRACT-TOP-SEGMENT THRU 2300-EXIT.
+           RELEASE SORT-RECORD.
+       2200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2300-EXTRACT-TOP-SEGMENT - pull the first path segment after
+      *> the leading "/" out of ACCESS-LOG-REQUEST-PATH, e.g. the
+      *> "reports" out of "/reports/index.html" ; a bare "/" (or an
+      *> empty path) is grouped under "(root)"
+      *> ----------------------------------------------------------
+       2300-EXTRACT-TOP-SEGMENT.
+           MOVE SPACES TO SORT-TOP-SEGMENT.
+           MOVE ZERO TO LOCAL-PATH-TOTAL-LENGTH.
+           INSPECT ACCESS-LOG-REQUEST-PATH
+              TALLYING LOCAL-PATH-TOTAL-LENGTH FOR CHARACTERS
+                 BEFORE SPACES.
+
+           IF LOCAL-PATH-TOTAL-LENGTH IS EQUAL TO ZERO
+              MOVE "(root)" TO SORT-TOP-SEGMENT
+              GO TO 2300-EXIT
+           END-IF.
+
+           MOVE 1 TO LOCAL-SEGMENT-START.
+           IF ACCESS-LOG-REQUEST-PATH(1:1) IS EQUAL TO "/"
+              MOVE 2 TO LOCAL-SEGMENT-START
+           END-IF.
+
+           IF LOCAL-SEGMENT-START IS GREATER THAN LOCAL-PATH-TOTAL-LENGTH
+              MOVE "(root)" TO SORT-TOP-SEGMENT
+              GO TO 2300-EXIT
+           END-IF.
+
+           MOVE ZERO TO LOCAL-SEGMENT-SLASH-OFFSET.
+           INSPECT ACCESS-LOG-REQUEST-PATH
+                      (LOCAL-SEGMENT-START:LOCAL-PATH-TOTAL-LENGTH
+                                            - LOCAL-SEGMENT-START + 1)
+              TALLYING LOCAL-SEGMENT-SLASH-OFFSET FOR CHARACTERS
+                 BEFORE "/".
+
+           MOVE LOCAL-SEGMENT-SLASH-OFFSET TO LOCAL-SEGMENT-LENGTH.
+           IF LOCAL-SEGMENT-LENGTH IS GREATER THAN 30
+              MOVE 30 TO LOCAL-SEGMENT-LENGTH
+           END-IF.
+           IF LOCAL-SEGMENT-LENGTH IS GREATER THAN ZERO
+              MOVE ACCESS-LOG-REQUEST-PATH
+                      (LOCAL-SEGMENT-START:LOCAL-SEGMENT-LENGTH)
+                 TO SORT-TOP-SEGMENT(1:LOCAL-SEGMENT-LENGTH)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3000-PRODUCE-REPORT - sort output procedure ; walks the
+      *> sorted records raising a control break on request type and
+      *> on top-level path segment, then writes the grand total
+      *> ----------------------------------------------------------
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-WRITE-REPORT-HEADER THRU 3100-EXIT.
+           PERFORM 3200-RETURN-AND-PROCESS THRU 3200-EXIT
+              WITH TEST AFTER UNTIL LOCAL-SORT-AT-END.
+           PERFORM 3800-WRITE-GRAND-TOTAL THRU 3800-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3100-WRITE-REPORT-HEADER - title line naming the report date
+      *> ----------------------------------------------------------
+       3100-WRITE-REPORT-HEADER.
+           MOVE SPACES TO TRAFFIC-REPORT-RECORD.
+           STRING "DAILY HTTP TRAFFIC SUMMARY FOR " DELIMITED BY SIZE
+                  LOCAL-REPORT-DATE                 DELIMITED BY SIZE
+              INTO TRAFFIC-REPORT-RECORD.
+           WRITE TRAFFIC-REPORT-RECORD.
+       3100-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3200-RETURN-AND-PROCESS - pull the next sorted record and
+      *> fold it into the running totals
+      *> ----------------------------------------------------------
+       3200-RETURN-AND-PROCESS.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET LOCAL-SORT-AT-END TO TRUE
+              NOT AT END
+                 PERFORM 3300-PROCESS-SORT-RECORD THRU 3300-EXIT
+           END-RETURN.
+       3200-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3300-PROCESS-SORT-RECORD - raise a control break when the
+      *> request type or the top-level segment changes, then add this
+      *> record into the (possibly just-reset) running totals
+      *> ----------------------------------------------------------
+       3300-PROCESS-SORT-RECORD.
+           IF LOCAL-FIRST-GROUP
+              PERFORM 3400-START-METHOD-GROUP THRU 3400-EXIT
+              PERFORM 3500-START-SEGMENT-GROUP THRU 3500-EXIT
+              MOVE "N" TO LOCAL-FIRST-GROUP-FLAG
+           ELSE
+              IF SORT-REQUEST-TYPE IS NOT EQUAL TO LOCAL-PRIOR-REQUEST-TYPE
+                 PERFORM 3600-WRITE-SEGMENT-TOTAL THRU 3600-EXIT
+                 PERFORM 3700-WRITE-METHOD-TOTAL  THRU 3700-EXIT
+                 PERFORM 3400-START-METHOD-GROUP  THRU 3400-EXIT
+                 PERFORM 3500-START-SEGMENT-GROUP THRU 3500-EXIT
+              ELSE
+                 IF SORT-TOP-SEGMENT IS NOT EQUAL TO LOCAL-PRIOR-TOP-SEGMENT
+                    PERFORM 3600-WRITE-SEGMENT-TOTAL  THRU 3600-EXIT
+                    PERFORM 3500-START-SEGMENT-GROUP THRU 3500-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+
+           ADD 1 TO LOCAL-SEGMENT-COUNT LOCAL-METHOD-COUNT
+                    LOCAL-GRAND-COUNT.
+           ADD SORT-REQUEST-BYTES TO LOCAL-SEGMENT-BYTES LOCAL-METHOD-BYTES
+                                      LOCAL-GRAND-BYTES.
+           MOVE SORT-REQUEST-TYPE TO LOCAL-PRIOR-REQUEST-TYPE.
+           MOVE SORT-TOP-SEGMENT  TO LOCAL-PRIOR-TOP-SEGMENT.
+       3300-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3400-START-METHOD-GROUP - zero the running totals for a new
+      *> request-type group
+      *> ----------------------------------------------------------
+       3400-START-METHOD-GROUP.
+           MOVE ZERO TO LOCAL-METHOD-COUNT LOCAL-METHOD-BYTES.
+       3400-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3500-START-SEGMENT-GROUP - zero the running totals for a new
+      *> top-level path segment within the current request-type group
+      *> ----------------------------------------------------------
+       3500-START-SEGMENT-GROUP.
+           MOVE ZERO TO LOCAL-SEGMENT-COUNT LOCAL-SEGMENT-BYTES.
+       3500-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3600-WRITE-SEGMENT-TOTAL - one detail line per path segment,
+      *> indented under its request-type group
+      *> ----------------------------------------------------------
+       3600-WRITE-SEGMENT-TOTAL.
+           MOVE LOCAL-SEGMENT-COUNT TO LOCAL-REPORT-EDIT-COUNT.
+           MOVE LOCAL-SEGMENT-BYTES TO LOCAL-REPORT-EDIT-BYTES.
+           MOVE SPACES TO TRAFFIC-REPORT-RECORD.
+           STRING "    " LOCAL-PRIOR-TOP-SEGMENT   DELIMITED BY SIZE
+                  " requests="                     DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-COUNT          DELIMITED BY SIZE
+                  " bytes="                         DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-BYTES          DELIMITED BY SIZE
+              INTO TRAFFIC-REPORT-RECORD.
+           WRITE TRAFFIC-REPORT-RECORD.
+       3600-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3700-WRITE-METHOD-TOTAL - subtotal line closing out a request
+      *> -type group, across every segment it covered
+      *> ----------------------------------------------------------
+       3700-WRITE-METHOD-TOTAL.
+           MOVE LOCAL-METHOD-COUNT TO LOCAL-REPORT-EDIT-COUNT.
+           MOVE LOCAL-METHOD-BYTES TO LOCAL-REPORT-EDIT-BYTES.
+           MOVE SPACES TO TRAFFIC-REPORT-RECORD.
+           STRING "  " LOCAL-PRIOR-REQUEST-TYPE   DELIMITED BY SIZE
+                  " TOTAL requests="               DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-COUNT          DELIMITED BY SIZE
+                  " bytes="                         DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-BYTES          DELIMITED BY SIZE
+              INTO TRAFFIC-REPORT-RECORD.
+           WRITE TRAFFIC-REPORT-RECORD.
+       3700-EXIT.
+           EXIT.
+
+      *> ----------------------------------------------------------
+      *> 3800-WRITE-GRAND-TOTAL - close out the last group (if any
+      *> traffic was found for today) and write the grand total line
+      *> ----------------------------------------------------------
+       3800-WRITE-GRAND-TOTAL.
+           IF NOT LOCAL-FIRST-GROUP
+              PERFORM 3600-WRITE-SEGMENT-TOTAL THRU 3600-EXIT
+              PERFORM 3700-WRITE-METHOD-TOTAL  THRU 3700-EXIT
+           END-IF.
+
+           MOVE LOCAL-GRAND-COUNT TO LOCAL-REPORT-EDIT-COUNT.
+           MOVE LOCAL-GRAND-BYTES TO LOCAL-REPORT-EDIT-BYTES.
+           MOVE SPACES TO TRAFFIC-REPORT-RECORD.
+           STRING "GRAND TOTAL requests=" DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-COUNT DELIMITED BY SIZE
+                  " bytes="                DELIMITED BY SIZE
+                  LOCAL-REPORT-EDIT-BYTES DELIMITED BY SIZE
+              INTO TRAFFIC-REPORT-RECORD.
+           WRITE TRAFFIC-REPORT-RECORD.
+       3800-EXIT.
+           EXIT.
+
+       END PROGRAM HTTP-TRAFFIC-REPORT.
