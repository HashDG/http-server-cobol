@@ -0,0 +1,22 @@
+      *> ---------------------------------------------------------------
+      *> ACCLOGR - one line of the HTTP access log ; fixed-column text
+      *> so the file can be tailed and read directly off the spool
+      *>
+      *>   2026-08-09  HD  original version
+      *>   2026-08-09  HD  widened ACCESS-LOG-REQUEST-TYPE to match
+      *>                   the widened REQUEST-TYPE
+      *>   2026-08-09  HD  added ACCESS-LOG-REQUEST-BYTES (actual size
+      *>                   of the incoming request, not the path length)
+      *> ---------------------------------------------------------------
+       01 ACCESS-LOG-RECORD.
+          03 ACCESS-LOG-DATE          PIC 9(8).
+          03 FILLER                   PIC X(1) VALUE SPACE.
+          03 ACCESS-LOG-TIME          PIC 9(8).
+          03 FILLER                   PIC X(1) VALUE SPACE.
+          03 ACCESS-LOG-REQUEST-TYPE  PIC X(8).
+          03 FILLER                   PIC X(1) VALUE SPACE.
+          03 ACCESS-LOG-STATUS-CODE   PIC 9(3).
+          03 FILLER                   PIC X(1) VALUE SPACE.
+          03 ACCESS-LOG-REQUEST-BYTES PIC 9(5).
+          03 FILLER                   PIC X(1) VALUE SPACE.
+          03 ACCESS-LOG-REQUEST-PATH  PIC X(2048).
