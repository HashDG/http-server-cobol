@@ -0,0 +1,34 @@
+      *> ---------------------------------------------------------------
+      *> REQREC - shared REQUEST record, passed on the LINKAGE SECTION
+      *> of HTTP-REQUEST-PARSER and read by anything downstream that
+      *> needs to know what was asked for and how it was resolved.
+      *>
+      *>   2026-08-09  HD  added REQUEST-QUERY-STRING
+      *>   2026-08-09  HD  added REQUEST-STATUS / rejection flag
+      *>   2026-08-09  HD  added REQUEST-HTTP-VERSION
+      *>   2026-08-09  HD  added REQUEST-HEADERS group
+      *>   2026-08-09  HD  widened REQUEST-TYPE to hold the full
+      *>                   method token (was truncated at 4 bytes)
+      *>   2026-08-09  HD  added REQUEST-STATUS-URI-TOO-LONG
+      *> ---------------------------------------------------------------
+       01 REQUEST.
+          03 REQUEST-TYPE                 PIC X(8).
+          03 REQUEST-PATH                 PIC X(2048).
+          03 REQUEST-PATH-LENGTH          PIC 9(4).
+          03 REQUEST-QUERY-STRING         PIC X(1024).
+          03 REQUEST-QUERY-STRING-LENGTH  PIC 9(4).
+          03 REQUEST-HTTP-VERSION         PIC X(8).
+          03 REQUEST-HEADERS.
+             05 REQUEST-HEADER-HOST            PIC X(256).
+             05 REQUEST-HEADER-CONTENT-LENGTH  PIC 9(9).
+             05 REQUEST-HEADER-CONTENT-TYPE    PIC X(64).
+             05 REQUEST-HEADER-COOKIE          PIC X(512).
+          03 REQUEST-STATUS.
+             05 REQUEST-STATUS-CODE       PIC 9(3).
+                88 REQUEST-STATUS-OK           VALUE 200.
+                88 REQUEST-STATUS-BAD-METHOD   VALUE 400.
+                88 REQUEST-STATUS-FORBIDDEN    VALUE 403.
+                88 REQUEST-STATUS-URI-TOO-LONG VALUE 414.
+             05 REQUEST-REJECTED-FLAG     PIC X(1).
+                88 REQUEST-REJECTED            VALUE "Y".
+                88 REQUEST-ACCEPTED            VALUE "N".
